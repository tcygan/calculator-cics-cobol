@@ -0,0 +1,33 @@
+      ******************************************************************
+      * AUDITREC - layout of the audit trail file AUDITF, shared by
+      * MAPKALKP (which writes it, as working-storage record FS-AUDIT)
+      * and RECONRPT (which reads it, as FD record AUDIT-RECORD) - one
+      * record per completed calculation or memory operation, so we can
+      * answer "what did the screen show at a given time" after the
+      * fact. COPY this with REPLACING to supply the 01-level name:
+      *     COPY AUDITREC
+      *         REPLACING AUDITREC-NAME BY FS-AUDIT.
+      ******************************************************************
+       01  AUDITREC-NAME.
+           05 AUD-KEY.
+               10 AUD-TERMID PIC X(4).
+               10 AUD-DATE PIC S9(7) COMP-3.
+               10 AUD-TIME PIC S9(7) COMP-3.
+      * EIBTIME only has 1-second resolution, so two calculations from
+      * the same terminal in the same second would otherwise collide
+      * on this key - the task number is unique per CICS task and
+      * makes the key unique regardless of how fast the operator types
+               10 AUD-TASKN PIC S9(7) COMP-3.
+           05 AUD-OPERATION PIC X.
+      * used to gate the downstream TD queue feed in WRITE-AUDIT-RECORD
+      * to actual completed calculations - the memory keys ('M'/'R'/
+      * 'C'), the VFILE clear ('Z') and the ABEND marker ('X') write
+      * audit records too, but are not calculations and must not
+      * appear on the CALC queue
+               88 AUD-IS-CALCULATION VALUES '+' '-' '*' '/' 'S'.
+           05 AUD-INPUT PIC X(10).
+           05 AUD-RESULT PIC X(10).
+      * outcome of the calculation - 'OK' or one of the on-screen
+      * error messages, so the nightly reconciliation report can
+      * count how many calculations ended in each kind of error
+           05 AUD-STATUS PIC X(8).
