@@ -0,0 +1,27 @@
+      ******************************************************************
+      * MAPKALK - symbolic map for mapset MAPKALK, map MAP1
+      * generated-style copybook for the calculator screen
+      ******************************************************************
+       01  MAP1I.
+           05 FILLER                    PIC X(12).
+           05 MFILDL                    COMP PIC S9(4).
+           05 MFILDF                    PICTURE X.
+           05 FILLER REDEFINES MFILDF.
+               10 MFILDA                PICTURE X.
+           05 MFILDI                    PIC X(10).
+           05 MSGL                      COMP PIC S9(4).
+           05 MSGF                      PICTURE X.
+           05 FILLER REDEFINES MSGF.
+               10 MSGA                  PICTURE X.
+           05 MSGI                      PIC X(20).
+
+       01  MAP1O REDEFINES MAP1I.
+           05 FILLER                    PIC X(12).
+      * a BMS-generated output map carries a length+attribute-sized
+      * filler immediately before every O-suffix field, not just one
+      * filler between them - this filler covers MFILDL/MFILDF's bytes
+           05 FILLER                    PIC X(3).
+           05 MFILDO                    PIC X(10).
+      * this filler covers MSGL/MSGF's bytes, ahead of MSGO
+           05 FILLER                    PIC X(3).
+           05 MSGO                      PIC X(20).
