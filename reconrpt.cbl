@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONRPT.
+      * nightly batch reconciliation report - reads the audit trail
+      * file AUDITF written by MAPKALKP and prints counts per
+      * operation, per terminal, the largest/smallest result of the
+      * day, and how many calculations ended in each error message
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+      * layout shared with FS-AUDIT in MAPKALKP via the AUDITREC
+      * copybook
+           COPY AUDITREC
+               REPLACING AUDITREC-NAME BY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-OK VALUE '00'.
+           88 AUDIT-EOF VALUE '10'.
+
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 END-OF-AUDIT VALUE 'Y'.
+
+       01 WS-FOUND-SW PIC X VALUE 'N'.
+           88 FOUND VALUE 'Y'.
+
+       01 WS-NUMERIC-RESULT USAGE COMP-2.
+
+       01 WS-COUNTERS.
+           05 WS-TOTAL-COUNT PIC 9(7) VALUE 0.
+           05 WS-OK-COUNT PIC 9(7) VALUE 0.
+           05 WS-FILE-ERROR-COUNT PIC 9(7) VALUE 0.
+           05 WS-BAD-DATA-COUNT PIC 9(7) VALUE 0.
+           05 WS-BAD-KEY-COUNT PIC 9(7) VALUE 0.
+           05 WS-DIV-ZERO-COUNT PIC 9(7) VALUE 0.
+           05 WS-OVERFLOW-COUNT PIC 9(7) VALUE 0.
+           05 WS-OTHER-ERROR-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-FIRST-RESULT-SW PIC X VALUE 'Y'.
+           88 FIRST-RESULT VALUE 'Y'.
+       01 WS-LARGEST-RESULT USAGE COMP-2 VALUE 0.
+       01 WS-SMALLEST-RESULT USAGE COMP-2 VALUE 0.
+
+       01 WS-OP-TABLE.
+      * one entry per distinct AUD-OPERATION code MAPKALKP can write:
+      * '+' '-' '*' '/' 'S' (calculations), 'M' 'R' 'C' (memory ops),
+      * 'Z' (VFILE clear), 'X' (abend marker), '?' (invalid key)
+           05 WS-OP-ENTRY OCCURS 11 TIMES INDEXED BY OP-IDX.
+               10 WS-OP-CODE PIC X VALUE SPACE.
+               10 WS-OP-COUNT PIC 9(7) VALUE 0.
+       01 WS-OP-USED PIC 99 VALUE 0.
+
+       01 WS-TERM-TABLE.
+           05 WS-TERM-ENTRY OCCURS 50 TIMES INDEXED BY TERM-IDX.
+               10 WS-TERM-ID PIC X(4) VALUE SPACES.
+               10 WS-TERM-COUNT PIC 9(7) VALUE 0.
+       01 WS-TERM-USED PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA
+           PERFORM READ-AUDIT-PARA
+           PERFORM UNTIL END-OF-AUDIT
+               PERFORM ACCUMULATE-PARA
+               PERFORM READ-AUDIT-PARA
+           END-PERFORM
+           PERFORM PRINT-REPORT-PARA
+           PERFORM CLOSE-FILES-PARA
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN INPUT AUDIT-FILE
+           IF NOT AUDIT-OK
+              DISPLAY 'RECONRPT: UNABLE TO OPEN AUDITF, STATUS='
+                  WS-AUDIT-STATUS
+              STOP RUN
+           END-IF
+           EXIT.
+
+       READ-AUDIT-PARA.
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           IF NOT AUDIT-OK AND NOT AUDIT-EOF
+              DISPLAY 'RECONRPT: ERROR READING AUDITF, STATUS='
+                  WS-AUDIT-STATUS
+              MOVE 'Y' TO WS-EOF-SW
+           END-IF
+           EXIT.
+
+       ACCUMULATE-PARA.
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM TALLY-OPERATION-PARA
+           PERFORM TALLY-TERMINAL-PARA
+           EVALUATE AUD-STATUS
+               WHEN 'OK'
+                   ADD 1 TO WS-OK-COUNT
+                   PERFORM TALLY-RESULT-RANGE-PARA
+               WHEN 'FILEERR'
+                   ADD 1 TO WS-FILE-ERROR-COUNT
+               WHEN 'BADDATA'
+                   ADD 1 TO WS-BAD-DATA-COUNT
+               WHEN 'BADKEY'
+                   ADD 1 TO WS-BAD-KEY-COUNT
+               WHEN 'DIVZERO'
+                   ADD 1 TO WS-DIV-ZERO-COUNT
+               WHEN 'OVERFLOW'
+                   ADD 1 TO WS-OVERFLOW-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-ERROR-COUNT
+           END-EVALUATE
+           EXIT.
+
+       TALLY-RESULT-RANGE-PARA.
+      * only successful calculations carry a real numeric result
+           IF FUNCTION TEST-NUMVAL(AUD-RESULT) = 0
+              COMPUTE WS-NUMERIC-RESULT = FUNCTION NUMVAL(AUD-RESULT)
+              IF FIRST-RESULT
+                 MOVE WS-NUMERIC-RESULT TO WS-LARGEST-RESULT
+                 MOVE WS-NUMERIC-RESULT TO WS-SMALLEST-RESULT
+                 MOVE 'N' TO WS-FIRST-RESULT-SW
+              ELSE
+                 IF WS-NUMERIC-RESULT > WS-LARGEST-RESULT
+                    MOVE WS-NUMERIC-RESULT TO WS-LARGEST-RESULT
+                 END-IF
+                 IF WS-NUMERIC-RESULT < WS-SMALLEST-RESULT
+                    MOVE WS-NUMERIC-RESULT TO WS-SMALLEST-RESULT
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+
+       TALLY-OPERATION-PARA.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+               UNTIL OP-IDX > WS-OP-USED
+               IF WS-OP-CODE(OP-IDX) = AUD-OPERATION
+                  ADD 1 TO WS-OP-COUNT(OP-IDX)
+                  MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT FOUND AND WS-OP-USED < 11
+              ADD 1 TO WS-OP-USED
+              MOVE AUD-OPERATION TO WS-OP-CODE(WS-OP-USED)
+              MOVE 1 TO WS-OP-COUNT(WS-OP-USED)
+           ELSE
+             IF NOT FOUND
+      * table is full and this is a code we've never seen before -
+      * say so instead of silently dropping it from the report
+               DISPLAY 'RECONRPT: WS-OP-TABLE FULL, DROPPING CODE: '
+                   AUD-OPERATION
+             END-IF
+           END-IF
+           EXIT.
+
+       TALLY-TERMINAL-PARA.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING TERM-IDX FROM 1 BY 1
+               UNTIL TERM-IDX > WS-TERM-USED
+               IF WS-TERM-ID(TERM-IDX) = AUD-TERMID
+                  ADD 1 TO WS-TERM-COUNT(TERM-IDX)
+                  MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT FOUND AND WS-TERM-USED < 50
+              ADD 1 TO WS-TERM-USED
+              MOVE AUD-TERMID TO WS-TERM-ID(WS-TERM-USED)
+              MOVE 1 TO WS-TERM-COUNT(WS-TERM-USED)
+           END-IF
+           EXIT.
+
+       PRINT-REPORT-PARA.
+           DISPLAY '==================================================='
+           DISPLAY 'MAPKALKP DAILY RECONCILIATION REPORT'
+           DISPLAY '==================================================='
+           DISPLAY 'TOTAL CALCULATOR KEYPRESSES AUDITED: '
+               WS-TOTAL-COUNT
+           DISPLAY ' '
+           DISPLAY 'COUNTS BY OPERATION:'
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+               UNTIL OP-IDX > WS-OP-USED
+               DISPLAY '  ' WS-OP-CODE(OP-IDX) ' : ' WS-OP-COUNT(OP-IDX)
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'COUNTS BY TERMINAL:'
+           PERFORM VARYING TERM-IDX FROM 1 BY 1
+               UNTIL TERM-IDX > WS-TERM-USED
+               DISPLAY '  ' WS-TERM-ID(TERM-IDX) ' : '
+                   WS-TERM-COUNT(TERM-IDX)
+           END-PERFORM
+           DISPLAY ' '
+           IF FIRST-RESULT
+              DISPLAY 'NO SUCCESSFUL CALCULATIONS TO RANGE-CHECK'
+           ELSE
+              DISPLAY 'LARGEST RESULT : ' WS-LARGEST-RESULT
+              DISPLAY 'SMALLEST RESULT: ' WS-SMALLEST-RESULT
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'ERROR COUNTS:'
+           DISPLAY '  FILE-ERROR-MSG      : ' WS-FILE-ERROR-COUNT
+           DISPLAY '  NOT-VALID-DATA-MSG  : ' WS-BAD-DATA-COUNT
+           DISPLAY '  INVALID-KEY-MSG     : ' WS-BAD-KEY-COUNT
+           DISPLAY '  DIVISION-BY-ZERO-MSG: ' WS-DIV-ZERO-COUNT
+           DISPLAY '  OVERFLOW-MSG        : ' WS-OVERFLOW-COUNT
+           DISPLAY '  OTHER               : ' WS-OTHER-ERROR-COUNT
+           DISPLAY '==================================================='
+           EXIT.
+
+       CLOSE-FILES-PARA.
+           CLOSE AUDIT-FILE
+           EXIT.
