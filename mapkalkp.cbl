@@ -7,16 +7,54 @@
            COPY MAPKALK.                                                
            COPY DFHAID.   
 
-       01 WS-COMMAREA.                                                  
-           05 INPUT-VAR PIC X(10).                                      
-           05 OUTPUT-VAR USAGE IS COMP-2.                               
-           05 SUBPROG-STATUS PIC X.                                     
+       01 WS-COMMAREA.
+           05 INPUT-VAR PIC X(10).
+           05 OUTPUT-VAR USAGE IS COMP-2.
+           05 SUBPROG-STATUS PIC X.
+      * 'N' valid, '1' empty, '2' too long, '3' not numeric,
+      * '4' out of range - see SUBPROG for the validation that sets it
+               88 VALID-INPUT VALUE 'N'.
+               88 EMPTY-INPUT VALUE '1'.
+               88 INPUT-TOO-LONG VALUE '2'.
+               88 INPUT-NOT-NUMERIC VALUE '3'.
+               88 INPUT-OUT-OF-RANGE VALUE '4'.
                                                                         
-       01 FS-VFILE.                                                     
-      * layout of the file 
-           05 FS-KEY PIC X.                                             
-           05 FS-VAR PIC X(10).                                         
-       
+       01 FS-VFILE.
+      * layout of the file
+           05 FS-KEY PIC X(4).
+           05 FS-VAR PIC X(10).
+      * ring-buffer bookkeeping for HISTFILE - FS-HIST-PTR is the next
+      * slot this terminal will write, FS-HIST-VIEW is how many slots
+      * back the operator has currently paged with PF12. Note: this
+      * widens the VFILE record, same as the FS-KEY widening in 001 -
+      * a real shop would need to redefine the VSAM cluster via IDCAMS
+           05 FS-HIST-PTR PIC 9(2) VALUE 0.
+           05 FS-HIST-VIEW PIC 9(2) VALUE 0.
+
+      * layout of the audit trail file - one record written per
+      * completed calculation or memory operation so we can answer
+      * "what did the screen show at a given time" after the fact -
+      * shared with RECONRPT's AUDIT-RECORD via the AUDITREC copybook
+           COPY AUDITREC
+               REPLACING AUDITREC-NAME BY FS-AUDIT.
+
+       01 FS-MEMFILE.
+      * layout of the memory file - one record per terminal, holding
+      * the desk-calculator style M+/MR/MC memory value
+           05 MEM-KEY PIC X(4).
+           05 MEM-VAR PIC X(10).
+
+       01 FS-HISTFILE.
+      * layout of the history file - a ring of up to 10 slots per
+      * terminal holding its most recent results, paged through with
+      * PF12 (see HISTORY-PARA)
+           05 HIST-KEY.
+               10 HIST-TERMID PIC X(4).
+               10 HIST-SLOT PIC 9(2).
+           05 HIST-VAR PIC X(10).
+
+       01 HIST-SLOT-NUM PIC 9(2).
+
        01 MAP-DATA.                                                     
            05 ANSWER PIC X(10) VALUE SPACES.                   
 
@@ -25,33 +63,109 @@
        01 RESPCODE PIC S9(8) COMP.                                     
        
        01 INFO-FOR-USER.                                               
-           05 MSG-WHEN-EROR-EXIT PIC X(12) VALUE 'ABNORMAL END'.       
-           05 MSG-WHEN-EXIT PIC X(10) VALUE 'NORMAL END'.              
+           05 MSG-WHEN-EROR-EXIT PIC X(12) VALUE 'ABNORMAL END'.
+           05 MSG-WHEN-EXIT PIC X(10) VALUE 'NORMAL END'.
+           05 MSG-WHEN-ABEND PIC X(34) VALUE
+               'TRANSACTION FAILED - PLEASE RETRY'.
            05 INVALID-KEY-MSG   PIC X(20) VALUE 'THAT WAS INVALID KEY'.
            05 FILE-ERROR-MSG PIC X(13) VALUE 'ERROR IN FILE'.   
-           05 NOT-VALID-DATA-MSG PIC X(18) VALUE 'INPUT IS NOT VALID'.       
-       
-       01 RESULT-FORMAT. 
-      * variables used to format output data to the screen(map)    
-           05 Z-VAR PIC -Z(9).Z(9).                                    
-           05 OUTPUT-FORMAT PIC X(20) VALUE SPACES.                    
-           05 COUNT1 PIC 99 VALUE 0.                                   
-           05 COUNT2 PIC 99 VALUE 0.                                   
+           05 NOT-VALID-DATA-MSG PIC X(18) VALUE 'INPUT IS NOT VALID'.
+           05 DIVISION-BY-ZERO-MSG PIC X(18) VALUE 'DIVISION BY ZERO'.
+           05 OVERFLOW-MSG PIC X(16) VALUE 'RESULT TOO BIG'.
+           05 MEMORY-STORED-MSG PIC X(16) VALUE 'STORED IN MEMORY'.
+           05 MEMORY-RECALLED-MSG PIC X(13) VALUE 'MEMORY RECALL'.
+           05 MEMORY-CLEARED-MSG PIC X(15) VALUE 'MEMORY CLEARED'.
+           05 MEMORY-EMPTY-MSG PIC X(12) VALUE 'MEMORY EMPTY'.
+           05 NEGATIVE-SQRT-MSG PIC X(20) VALUE
+               'CANNOT SQRT NEGATIVE'.
+           05 EMPTY-INPUT-MSG PIC X(17) VALUE 'NO NUMBER ENTERED'.
+           05 TOO-LONG-MSG PIC X(15) VALUE 'NUMBER TOO LONG'.
+           05 NOT-NUMERIC-MSG PIC X(16) VALUE 'NOT A NUMBER'.
+           05 HISTORY-EMPTY-MSG PIC X(16) VALUE 'NO MORE HISTORY'.
+           05 HISTORY-MSG.
+               10 FILLER PIC X(9) VALUE 'HISTORY -'.
+      * two digits so all 10 ring slots are reachable via PF12, not
+      * just the first 9
+               10 HISTORY-MSG-DEPTH PIC 99.
+
+       01 RESULT-FORMAT.
+      * variables used to format output data to the screen(map)
+           05 Z-VAR PIC -Z(9).Z(9).
+           05 OUTPUT-FORMAT PIC X(20) VALUE SPACES.
+           05 COUNT1 PIC 99 VALUE 0.
+           05 COUNT2 PIC 99 VALUE 0.
+      * holds the significant integer digits / rounded fraction
+      * digits pulled out of OUTPUT-FORMAT while COUNT2 is being
+      * worked out, so the true significant length can be measured
+      * before anything is written back into OUTPUT-FORMAT(2:9)
+           05 INT-DIGITS-WORK PIC X(9) VALUE SPACES.
+           05 FRAC-DIGITS-WORK PIC X(9) VALUE SPACES.
+           05 WS-INT-DIGITS PIC 99 VALUE 0.
+           05 WS-FRAC-DIGITS PIC 99 VALUE 0.
+      * the rounded fraction digits are derived with integer
+      * arithmetic on WS-ROUNDED-WHOLE rather than read back out of
+      * Z-VAR's edited picture - Z-VAR's 9-digit fraction is a COMP-2
+      * binary value forced into decimal, so dividing back out (as
+      * ROUND-OUTPUT-VAR does to get OUTPUT-VAR) can leave noise like
+      * 1234567.89 showing as 1234567.889999999, which would read its
+      * own rounded digits wrong (88 instead of 89) if taken as-is.
+      * WS-ROUNDED-WHOLE has to be a fixed-point (COMP-3) integer, not
+      * COMP-2 - COMP-2 is binary floating-point with no implied
+      * decimal-point position, so the ROUNDED phrase on a COMP-2
+      * receiver is a silent no-op (confirmed against the standard and
+      * by hand-driving boundary values through this exact paragraph);
+      * only a target with a fixed number of decimal places (0, here)
+      * gives ROUNDED something to round to
+           05 WS-ROUNDED-WHOLE PIC S9(18) USAGE COMP-3 VALUE 0.
+           05 WS-INT-PART-NUM USAGE COMP-2.
+           05 WS-INT-PART-SCALED USAGE COMP-2.
+           05 WS-FRAC-NUM PIC 9(9) VALUE 0.
       * variables used to identify if the number is less than zero
-       01 IF-MINUS PIC X VALUE 'N'.                                    
-           88 MINUS VALUE 'Y'.                                     
+       01 IF-MINUS PIC X VALUE 'N'.
+           88 IS-MINUS VALUE 'Y'.
 
       * used in result-formating para
-       01 IF-ITS-DONE PIC X VALUE 'N'.                                 
-           88 ITS-DONE VALUE 'Y'.    
+       01 IF-ITS-DONE PIC X VALUE 'N'.
+           88 ITS-DONE VALUE 'Y'.
+
+      * number of decimal places shown/rounded to on the screen -
+      * change this one value to change the calculator's precision
+       01 WS-DISPLAY-DECIMALS PIC 9 VALUE 2.
+       01 WS-SCALE-FACTOR USAGE IS COMP-2.
+      * fixed-point (COMP-3) integer, not COMP-2 - see the note by
+      * WS-ROUNDED-WHOLE above on why ROUNDED needs a target with an
+      * actual decimal-point position to have any effect
+       01 WS-SCALED-VALUE PIC S9(18) USAGE COMP-3 VALUE 0.
+
+      * set in RESULT-FORMATING when a true result cannot fit in the
+      * 10-character ANSWER/MFILDO field even after rounding
+       01 OVERFLOW-SW PIC X VALUE 'N'.
+           88 RESULT-OVERFLOW VALUE 'Y'.
 
       * identification what operation will be computed
-       01 WHAT-OPERATION PIC X VALUE '0'.     
+       01 WHAT-OPERATION PIC X VALUE '0'.
+
+      * set in CALCULATE-PARA when the operator tries to divide by
+      * zero, so the stored total is not overwritten with a zero
+       01 DIV-BY-ZERO-SW PIC X VALUE 'N'.
+           88 DIV-BY-ZERO VALUE 'Y'.
 
-       PROCEDURE DIVISION.                                             
-       MAIN.                                                           
-           IF EIBCALEN = 0 THEN                                        
-           PERFORM PROGRAM-RUN-FIRST-TIME                              
+      * set by ABEND-RECOVERY-PARA before PERFORM WRITE-AUDIT-RECORD
+      * so that paragraph's normal AUD-OPERATION/AUD-INPUT/AUD-RESULT
+      * derivation doesn't clobber the 'X'/blank marker it just set
+       01 AUD-OVERRIDE-SW PIC X VALUE 'N'.
+           88 AUD-FIELDS-OVERRIDDEN VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+      * an abend anywhere below (e.g. a storage violation, a program
+      * check) backs out any in-flight VFILE/MEMFILE update instead of
+      * leaving the record enqueued against the next user
+           EXEC CICS
+           HANDLE ABEND LABEL(ABEND-RECOVERY-PARA)
+           END-EXEC
+           IF EIBCALEN = 0 THEN
+           PERFORM PROGRAM-RUN-FIRST-TIME
        
            ELSE                                                        
        
@@ -61,9 +175,14 @@
              WHEN DFHPF5        PERFORM SUBTRACTION-PARA               
              WHEN DFHPF6        PERFORM MULTIPLICATION-PARA            
              WHEN DFHPF7        PERFORM DIVIDE-PARA                    
-             WHEN DFHPF1        PERFORM CLEAR-THE-MAP-A-MEMORY         
-             WHEN DFHPF2        PERFORM CLEAR-THE-SCRREN-ONLY          
-             WHEN OTHER                                                
+             WHEN DFHPF1        PERFORM CLEAR-THE-MAP-A-MEMORY
+             WHEN DFHPF2        PERFORM CLEAR-THE-SCRREN-ONLY
+             WHEN DFHPF8        PERFORM MEMORY-STORE-PARA
+             WHEN DFHPF9        PERFORM MEMORY-RECALL-PARA
+             WHEN DFHPF10       PERFORM MEMORY-CLEAR-PARA
+             WHEN DFHPF11       PERFORM SQUARE-ROOT-PARA
+             WHEN DFHPF12       PERFORM HISTORY-PARA
+             WHEN OTHER
  
                PERFORM USER-INVALID-KEY-PARA                           
  
@@ -111,33 +230,57 @@
        PROGRAM-RUN-FIRST-TIME.    
       * sending screen to userr
 
-      * writing 'NOTHING' into vsam file                              
-      * there we will be storing the last given number or result
-      * only one record of that vsam file is used in program               
-           MOVE LOW-VALUES TO MAP1O                                   
-           MOVE '1' TO FS-KEY                                         
-             EXEC CICS                                                
-             READ                                                     
-             FILE('VFILE')                                            
-             INTO(FS-VFILE)                                           
-             RESP(RESPCODE)                                           
-             RIDFLD(FS-KEY)                                           
-             UPDATE                                                   
-             END-EXEC                                                 
-            EVALUATE RESPCODE                                         
-            WHEN DFHRESP(NORMAL)                                      
-             MOVE 'NOTHING' TO FS-VAR                                 
-             EXEC CICS                                                
-             REWRITE     
-             FILE('VFILE')                                        
-             FROM(FS-VFILE)                                       
-             RESP(RESPCODE)                                       
-             END-EXEC                                             
-            WHEN OTHER                                            
-             MOVE FILE-ERROR-MSG TO MSGO                         
-            END-EVALUATE                                          
-           PERFORM SEND-THE-WHOLE-MAP                             
-           EXIT.                                                  
+      * writing 'NOTHING' into vsam file
+      * each terminal gets its own record, keyed by EIBTRMID, so
+      * concurrent operators no longer share one running total
+           MOVE LOW-VALUES TO MAP1O
+           MOVE EIBTRMID TO FS-KEY
+             EXEC CICS
+             READ
+             FILE('VFILE')
+             INTO(FS-VFILE)
+             RESP(RESPCODE)
+             RIDFLD(FS-KEY)
+             UPDATE
+             END-EXEC
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+             MOVE 'NOTHING' TO FS-VAR
+             EXEC CICS
+             REWRITE
+             FILE('VFILE')
+             FROM(FS-VFILE)
+             RESP(RESPCODE)
+             END-EXEC
+      * commit the update and release the record lock straight away
+      * so an abend later in this transaction can't hang the next
+      * user waiting on this terminal's VFILE record
+             IF RESPCODE = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+             ELSE
+               MOVE FILE-ERROR-MSG TO MSGO
+             END-IF
+            WHEN DFHRESP(NOTFND)
+      * first time this terminal has used the calculator - create
+      * its own record instead of rewriting someone else's
+             MOVE 'NOTHING' TO FS-VAR
+             EXEC CICS
+             WRITE
+             FILE('VFILE')
+             FROM(FS-VFILE)
+             RIDFLD(FS-KEY)
+             RESP(RESPCODE)
+             END-EXEC
+             IF RESPCODE = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+             ELSE
+               MOVE FILE-ERROR-MSG TO MSGO
+             END-IF
+            WHEN OTHER
+             MOVE FILE-ERROR-MSG TO MSGO
+            END-EVALUATE
+           PERFORM SEND-THE-WHOLE-MAP
+           EXIT.
        EXIT-PROG-PARA.                                            
       * normal termination of the transaction                    
            EXEC CICS                                              
@@ -148,16 +291,39 @@
            RETURN    
            END-EXEC                                                     
            GOBACK.                                                      
-       ERROR-PARA.                                                      
-      * termination because of an error                    
-           EXEC CICS                                                    
-           SEND TEXT FROM(MSG-WHEN-EROR-EXIT)                           
-           ERASE                                                        
-           END-EXEC                                                     
-           EXEC CICS                                                    
-           RETURN                                                       
-           END-EXEC                                                     
-           GOBACK.               
+       ERROR-PARA.
+      * termination because of an error
+           EXEC CICS
+           SEND TEXT FROM(MSG-WHEN-EROR-EXIT)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
+
+       ABEND-RECOVERY-PARA.
+      * reached via HANDLE ABEND in MAIN - backs out whatever
+      * READ...UPDATE/REWRITE was in flight against VFILE or MEMFILE
+      * so the record's lock isn't left held against the next user,
+      * and logs the failure to the audit trail
+           EXEC CICS
+           SYNCPOINT ROLLBACK
+           END-EXEC
+           MOVE 'X' TO AUD-OPERATION
+           MOVE SPACES TO AUD-INPUT
+           MOVE SPACES TO AUD-RESULT
+           MOVE 'Y' TO AUD-OVERRIDE-SW
+           MOVE 'ABEND' TO AUD-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+           EXEC CICS
+           SEND TEXT FROM(MSG-WHEN-ABEND)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
       * paragraphs below are called when user chooses what operation
       * he will process
 
@@ -177,26 +343,27 @@
            MOVE '/' TO WHAT-OPERATION                                 
            PERFORM CALCULATE-PARA                                     
            EXIT.                                                      
-       CALCULATE-PARA.              
+       CALCULATE-PARA.
       * geting input from user
 
-           PERFORM GET-THE-DATA                                       
-      * we are gonna check if the input data is correct in subprog    
-      * 'N' means our input is correct                            
-      * '9' means it is not                                           
-           MOVE 'N' TO SUBPROG-STATUS                                 
-           MOVE ANSWER TO INPUT-VAR                                     
-           MOVE 0 TO OUTPUT-VAR                                         
-           EXEC CICS                                                    
-           LINK PROGRAM('SUBPROG') COMMAREA(WS-COMMAREA)               
-           END-EXEC                                                     
-           IF SUBPROG-STATUS = 'N'                                      
+           MOVE 'N' TO DIV-BY-ZERO-SW
+           PERFORM GET-THE-DATA
+      * we are gonna check if the input data is correct in subprog
+      * SUBPROG-STATUS comes back as 'N' (valid) or a reason code for
+      * why it isn't - see the 88-levels on WS-COMMAREA
+           MOVE 'N' TO SUBPROG-STATUS
+           MOVE ANSWER TO INPUT-VAR
+           MOVE 0 TO OUTPUT-VAR
+           EXEC CICS
+           LINK PROGRAM('SUBPROG') COMMAREA(WS-COMMAREA)
+           END-EXEC
+           IF VALID-INPUT
       * now we will check what is in the vsam file                      
       * if there is 'NOTHING' then we will store there                  
       * number we got from user                                         
       * if there is something else(number from erlier)                  
       * we are gonna to calculate those 2 numbers and put output to user
-           MOVE '1' TO FS-KEY                                           
+           MOVE EIBTRMID TO FS-KEY                                       
            EXEC CICS                                                    
             READ                                                         
             FILE('VFILE')                                                
@@ -209,18 +376,21 @@
            WHEN DFHRESP(NORMAL)                                     
               IF FS-VAR = 'NOTHING' THEN                            
               MOVE INPUT-VAR TO FS-VAR                              
-               EXEC CICS                                            
-               REWRITE                                              
-               FILE('VFILE')                                        
-               RESP(RESPCODE)                                       
-               FROM(FS-VFILE)                                       
-               END-EXEC                                             
-                IF RESPCODE = DFHRESP(NORMAL)                       
-                THEN CONTINUE                                       
-                ELSE                                                
-                 MOVE FILE-ERROR-MSG TO MSGO         
-                END-IF                                               
-              ELSE                                                   
+               EXEC CICS
+               REWRITE
+               FILE('VFILE')
+               RESP(RESPCODE)
+               FROM(FS-VFILE)
+               END-EXEC
+                IF RESPCODE = DFHRESP(NORMAL)
+                THEN
+                 EXEC CICS SYNCPOINT END-EXEC
+                 MOVE 'OK' TO AUD-STATUS
+                ELSE
+                 MOVE FILE-ERROR-MSG TO MSGO
+                 MOVE 'FILEERR' TO AUD-STATUS
+                END-IF
+              ELSE
       * IN THE FILE IS OUR PREVIOUS NUMBER                           
       
       * moving last given number or result to temp-var
@@ -256,107 +426,645 @@
                   CONTINUE                                            
                   END-COMPUTE                                         
       
-                WHEN '/'                                              
-      
-                  COMPUTE OUTPUT-VAR = TEMP-VAR / OUTPUT-VAR          
-                  ON SIZE ERROR                                       
-                  MOVE 0 TO OUTPUT-VAR                                
-                  NOT ON SIZE ERROR                                   
-                  CONTINUE                                            
-                  END-COMPUTE                                         
-      
+                WHEN '/'
+
+                  IF OUTPUT-VAR = 0 THEN
+                    MOVE 'Y' TO DIV-BY-ZERO-SW
+                  ELSE
+                    COMPUTE OUTPUT-VAR = TEMP-VAR / OUTPUT-VAR
+                    ON SIZE ERROR
+                    MOVE 0 TO OUTPUT-VAR
+                    NOT ON SIZE ERROR
+                    CONTINUE
+                    END-COMPUTE
+                  END-IF
+
                 WHEN OTHER                                            
       * THAT CANNOT HAPPEN SO:                                       
                   CONTINUE                                           
        
-                END-EVALUATE                                         
+                END-EVALUATE
       * moving the result to output(map)
       * we need to format that result
 
-                PERFORM RESULT-FORMATING                             
-                MOVE 'RESULT' TO MSGO                                
-      
-      * saving result to a file                                      
-      * to work as our last given number                             
-      
-                 MOVE ANSWER TO FS-VAR    
-                                            
-                 EXEC CICS                                           
-                 REWRITE                                             
-                 FILE('VFILE')                                       
-                 FROM(FS-VFILE)                                      
-                 RESP(RESPCODE)                                      
-                 END-EXEC                                            
-                 
-                  IF RESPCODE = DFHRESP(NORMAL)                      
-                  THEN                                               
-                  CONTINUE               
-
-                  ELSE                                              
-                    MOVE FILE-ERROR-MSG TO MSGO                    
-                  END-IF                                            
-              
-              END-IF                                                
-           WHEN OTHER  
-      * respcode of reading the file is not normal                                                  
-              MOVE FILE-ERROR-MSG TO MSGO                     
-           END-EVALUATE                                             
-           ELSE        
-      *     SUBPROG-STATUS IS NOT EQUAL TO 'N'
-
-             MOVE NOT-VALID-DATA-MSG TO MSGO                       
-           END-IF                                                   
-             PERFORM SEND-THE-DATA-ONLY                             
-           EXIT.                                      
-
-
-
-       CLEAR-THE-MAP-A-MEMORY.                                      
-      * clearing the map and clearing the memory of last number     
-      * rewriting file and setting fs-var to nothing                
-           MOVE LOW-VALUES TO MAP1O                                 
-           MOVE 1 TO FS-KEY                                            
-           EXEC CICS                                                   
-           READ                                                        
-            FILE('VFILE')                                              
-            RIDFLD(FS-KEY)                                             
-            INTO(FS-VFILE)                                             
-            RESP(RESPCODE)                                             
-            UPDATE                                                     
-           END-EXEC                                                    
-             IF RESPCODE = DFHRESP(NORMAL)                             
-             THEN                                                      
-               MOVE 'NOTHING' TO FS-VAR                                
-               EXEC CICS                                               
-               REWRITE FILE('VFILE')                                   
-               FROM(FS-VFILE)                                          
-               RESP(RESPCODE)                                          
-               END-EXEC                                                
-                 IF RESPCODE = DFHRESP(NORMAL)                       
-                 THEN                                                
-                  CONTINUE                                           
-                 ELSE            
-      * error while trying to rewrite the file             
-                   MOVE FILE-ERROR-MSG TO MSGO                      
-                 END-IF                                              
-             ELSE  
-      * error in reading the file             
-               MOVE FILE-ERROR-MSG TO MSGO         
-             END-IF                                                  
-           MOVE ' ' TO MSGO                                          
-           PERFORM SEND-THE-DATA-ONLY                                
-           EXIT.                                                     
-       CLEAR-THE-SCRREN-ONLY.                                        
-      * para clears only the screen it doesn't clear the number stored  
-      * in the file(previous number)                                 
-           MOVE LOW-VALUES TO MAP1O                                  
-           PERFORM SEND-THE-DATA-ONLY                                
-           EXIT.                                                   
-       USER-INVALID-KEY-PARA.                                      
-      * sending a message to user because of invalid key           
-           MOVE INVALID-KEY-MSG TO MSGO                            
-           PERFORM SEND-THE-DATA-ONLY                              
-           EXIT.                                                   
+                IF DIV-BY-ZERO THEN
+      * divisor was zero - leave the stored total untouched and
+      * tell the operator instead of quietly showing a wrong answer
+                  MOVE DIVISION-BY-ZERO-MSG TO MSGO
+                  MOVE 'DIVZERO' TO AUD-STATUS
+                ELSE
+                PERFORM RESULT-FORMATING
+                IF RESULT-OVERFLOW THEN
+      * true result can't fit the 10-char display field - show the
+      * overflow marker but leave the terminal's stored running total
+      * untouched, same reasoning as the DIV-BY-ZERO branch above:
+      * a marker value is not a real result and must not get written
+      * back into VFILE/history for the next calculation to build on
+                  MOVE OVERFLOW-MSG TO MSGO
+                  MOVE 'OVERFLOW' TO AUD-STATUS
+                ELSE
+                  MOVE 'RESULT' TO MSGO
+                  MOVE 'OK' TO AUD-STATUS
+
+      * saving result to a file
+      * to work as our last given number
+
+                 PERFORM WRITE-HISTORY-RECORD
+                 MOVE ANSWER TO FS-VAR
+
+                 EXEC CICS
+                 REWRITE
+                 FILE('VFILE')
+                 FROM(FS-VFILE)
+                 RESP(RESPCODE)
+                 END-EXEC
+
+                  IF RESPCODE = DFHRESP(NORMAL)
+                  THEN
+                  EXEC CICS SYNCPOINT END-EXEC
+                  ELSE
+                    MOVE FILE-ERROR-MSG TO MSGO
+                    MOVE 'FILEERR' TO AUD-STATUS
+                  END-IF
+                END-IF
+
+              END-IF
+           WHEN OTHER
+      * respcode of reading the file is not normal
+              MOVE FILE-ERROR-MSG TO MSGO
+              MOVE 'FILEERR' TO AUD-STATUS
+           END-EVALUATE
+           ELSE
+      *     SUBPROG-STATUS IS NOT EQUAL TO 'N' - show exactly why
+             EVALUATE TRUE
+             WHEN EMPTY-INPUT
+               MOVE EMPTY-INPUT-MSG TO MSGO
+             WHEN INPUT-TOO-LONG
+               MOVE TOO-LONG-MSG TO MSGO
+             WHEN INPUT-NOT-NUMERIC
+               MOVE NOT-NUMERIC-MSG TO MSGO
+             WHEN INPUT-OUT-OF-RANGE
+               MOVE OVERFLOW-MSG TO MSGO
+             WHEN OTHER
+               MOVE NOT-VALID-DATA-MSG TO MSGO
+             END-EVALUATE
+             MOVE 'BADDATA' TO AUD-STATUS
+           END-IF
+      * one audit record per keypress - successful calculations and
+      * rejected ones alike - so the nightly reconciliation report
+      * can see error rates as well as the results themselves
+           PERFORM WRITE-AUDIT-RECORD
+             PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+      * appending one record to the audit trail file for every
+      * calculation attempt, successful or not, so we can answer
+      * "what did the calculator show at a given time" later on and
+      * a batch job can report on error rates - the caller sets
+      * AUD-STATUS before performing this paragraph
+           MOVE EIBTRMID TO AUD-TERMID
+           MOVE EIBDATE TO AUD-DATE
+           MOVE EIBTIME TO AUD-TIME
+           MOVE EIBTASKN TO AUD-TASKN
+           IF AUD-FIELDS-OVERRIDDEN
+      * caller (ABEND-RECOVERY-PARA) already set AUD-OPERATION/
+      * AUD-INPUT/AUD-RESULT itself - leave them alone
+             MOVE 'N' TO AUD-OVERRIDE-SW
+           ELSE
+             MOVE WHAT-OPERATION TO AUD-OPERATION
+             MOVE INPUT-VAR TO AUD-INPUT
+             MOVE ANSWER TO AUD-RESULT
+           END-IF
+           EXEC CICS
+           WRITE
+           FILE('AUDITF')
+           FROM(FS-AUDIT)
+           RIDFLD(AUD-KEY)
+           RESP(RESPCODE)
+           END-EXEC
+      * the audit trail is a diagnostic record, not the system of
+      * record for the calculator itself, so a failure here does not
+      * stop the calculation result from being shown to the user -
+      * but it must not be silent, and a record that failed to persist
+      * here must not be published downstream as if it had
+           IF RESPCODE = DFHRESP(NORMAL)
+      * memory keys (M+/MR/MC) go through this same paragraph and can
+      * also carry AUD-STATUS = 'OK', but they are not calculations -
+      * CALC is for completed calculation results only
+             IF AUD-STATUS = 'OK' AND AUD-IS-CALCULATION
+      * feed completed calculations to an intrapartition TD queue so
+      * other systems can pick up results without re-keying them -
+      * queue CALC is set up to auto-trigger a downstream extract
+               EXEC CICS
+               WRITEQ TD
+               QUEUE('CALC')
+               FROM(FS-AUDIT)
+               LENGTH(LENGTH OF FS-AUDIT)
+               RESP(RESPCODE)
+               END-EXEC
+      * the downstream hand-off is exactly what this queue exists for -
+      * a silent failure here would defeat the whole point of writing
+      * it, so it gets the same operator notification as an AUDITF
+      * write failure below
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                 EXEC CICS
+                 WRITE OPERATOR TEXT('CALC TDQ WRITE FAILED')
+                 END-EXEC
+               END-IF
+             END-IF
+           ELSE
+             EXEC CICS
+             WRITE OPERATOR TEXT('AUDITF WRITE FAILED')
+             END-EXEC
+           END-IF
+           EXIT.
+
+       CLEAR-THE-MAP-A-MEMORY.
+      * clearing the map and clearing the memory of last number
+      * rewriting file and setting fs-var to nothing
+      * this mutates VFILE the same way MEMORY-CLEAR-PARA mutates
+      * MEMFILE (and that one is audited), so it gets one audit record
+      * too - overriding AUD-OPERATION/AUD-INPUT/AUD-RESULT the same
+      * way the memory paragraphs do
+           MOVE 'Z' TO AUD-OPERATION
+           MOVE SPACES TO AUD-INPUT
+           MOVE 'NOTHING' TO AUD-RESULT
+           MOVE 'Y' TO AUD-OVERRIDE-SW
+           MOVE 'OK' TO AUD-STATUS
+           MOVE LOW-VALUES TO MAP1O
+           MOVE EIBTRMID TO FS-KEY
+           EXEC CICS
+           READ
+            FILE('VFILE')
+            RIDFLD(FS-KEY)
+            INTO(FS-VFILE)
+            RESP(RESPCODE)
+            UPDATE
+           END-EXEC
+             IF RESPCODE = DFHRESP(NORMAL)
+             THEN
+               MOVE 'NOTHING' TO FS-VAR
+               EXEC CICS
+               REWRITE FILE('VFILE')
+               FROM(FS-VFILE)
+               RESP(RESPCODE)
+               END-EXEC
+                 IF RESPCODE = DFHRESP(NORMAL)
+                 THEN
+                  EXEC CICS SYNCPOINT END-EXEC
+                 ELSE
+      * error while trying to rewrite the file
+                   MOVE FILE-ERROR-MSG TO MSGO
+                   MOVE 'FILEERR' TO AUD-STATUS
+                 END-IF
+             ELSE
+      * error in reading the file
+               MOVE FILE-ERROR-MSG TO MSGO
+               MOVE 'FILEERR' TO AUD-STATUS
+             END-IF
+           MOVE ' ' TO MSGO
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+       CLEAR-THE-SCRREN-ONLY.
+      * para clears only the screen it doesn't clear the number stored
+      * in the file(previous number)
+           MOVE LOW-VALUES TO MAP1O
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       MEMORY-STORE-PARA.
+      * M+ : adds the terminal's current running total (VFILE) onto
+      * its memory value (MEMFILE). M- is reached the same way, by
+      * storing a negative running total before pressing M+ - the
+      * three memory PF keys asked for (M+/MR/MC) map directly onto
+      * PF8/PF9/PF10, there was no fourth PF key to spare for a
+      * separate M- so it piggybacks on this one
+      * memory keys mutate MEMFILE/VFILE just like the arithmetic
+      * paragraphs do, so they get one audit record too, same as
+      * CALCULATE-PARA - AUD-OPERATION/AUD-INPUT/AUD-RESULT don't map
+      * onto WHAT-OPERATION/INPUT-VAR/ANSWER here, so those are
+      * overridden the same way ABEND-RECOVERY-PARA does it
+           MOVE 'M' TO AUD-OPERATION
+           MOVE SPACES TO AUD-INPUT
+           MOVE SPACES TO AUD-RESULT
+           MOVE 'Y' TO AUD-OVERRIDE-SW
+           MOVE EIBTRMID TO FS-KEY
+           EXEC CICS
+           READ
+           FILE('VFILE')
+           INTO(FS-VFILE)
+           RIDFLD(FS-KEY)
+           RESP(RESPCODE)
+           END-EXEC
+           IF RESPCODE = DFHRESP(NORMAL)
+             MOVE FS-VAR TO AUD-INPUT
+             IF FS-VAR = 'NOTHING'
+               MOVE 0 TO TEMP-VAR
+             ELSE
+               COMPUTE TEMP-VAR = FUNCTION NUMVAL(FS-VAR)
+             END-IF
+             MOVE EIBTRMID TO MEM-KEY
+             EXEC CICS
+             READ
+             FILE('MEMFILE')
+             INTO(FS-MEMFILE)
+             RIDFLD(MEM-KEY)
+             RESP(RESPCODE)
+             UPDATE
+             END-EXEC
+             EVALUATE RESPCODE
+             WHEN DFHRESP(NORMAL)
+               IF MEM-VAR = 'NOTHING'
+                 COMPUTE OUTPUT-VAR = TEMP-VAR
+               ELSE
+                 COMPUTE OUTPUT-VAR =
+                     FUNCTION NUMVAL(MEM-VAR) + TEMP-VAR
+               END-IF
+               PERFORM RESULT-FORMATING
+               IF RESULT-OVERFLOW
+      * true result can't fit MEM-VAR's 10-char field - show the
+      * overflow marker but leave the stored memory value untouched,
+      * same as CALCULATE-PARA does for VFILE
+                 MOVE OVERFLOW-MSG TO MSGO
+                 MOVE 'OVERFLOW' TO AUD-STATUS
+                 MOVE MEM-VAR TO AUD-RESULT
+               ELSE
+                 MOVE ANSWER TO MEM-VAR
+                 MOVE MEM-VAR TO AUD-RESULT
+                 EXEC CICS
+                 REWRITE
+                 FILE('MEMFILE')
+                 FROM(FS-MEMFILE)
+                 RESP(RESPCODE)
+                 END-EXEC
+                 IF RESPCODE = DFHRESP(NORMAL)
+                   EXEC CICS SYNCPOINT END-EXEC
+                   MOVE MEMORY-STORED-MSG TO MSGO
+                   MOVE 'OK' TO AUD-STATUS
+                 ELSE
+                   MOVE FILE-ERROR-MSG TO MSGO
+                   MOVE 'FILEERR' TO AUD-STATUS
+                 END-IF
+               END-IF
+             WHEN DFHRESP(NOTFND)
+               COMPUTE OUTPUT-VAR = TEMP-VAR
+               PERFORM RESULT-FORMATING
+               IF RESULT-OVERFLOW
+      * nothing was stored yet - do not create a memory record holding
+      * the overflow marker
+                 MOVE OVERFLOW-MSG TO MSGO
+                 MOVE 'OVERFLOW' TO AUD-STATUS
+                 MOVE SPACES TO AUD-RESULT
+               ELSE
+               MOVE ANSWER TO MEM-VAR
+               MOVE MEM-VAR TO AUD-RESULT
+               EXEC CICS
+               WRITE
+               FILE('MEMFILE')
+               FROM(FS-MEMFILE)
+               RIDFLD(MEM-KEY)
+               RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL)
+                 EXEC CICS SYNCPOINT END-EXEC
+                 MOVE MEMORY-STORED-MSG TO MSGO
+                 MOVE 'OK' TO AUD-STATUS
+               ELSE
+                 MOVE FILE-ERROR-MSG TO MSGO
+                 MOVE 'FILEERR' TO AUD-STATUS
+               END-IF
+               END-IF
+             WHEN OTHER
+               MOVE FILE-ERROR-MSG TO MSGO
+               MOVE 'FILEERR' TO AUD-STATUS
+             END-EVALUATE
+           ELSE
+             MOVE FILE-ERROR-MSG TO MSGO
+             MOVE 'FILEERR' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       MEMORY-RECALL-PARA.
+      * MR : shows the memory value and makes it the new running
+      * total for this terminal, same as a physical desk calculator
+      * audited the same way MEMORY-STORE-PARA is - see the note there
+           MOVE 'R' TO AUD-OPERATION
+           MOVE SPACES TO AUD-INPUT
+           MOVE SPACES TO AUD-RESULT
+           MOVE 'Y' TO AUD-OVERRIDE-SW
+           MOVE 'OK' TO AUD-STATUS
+           MOVE EIBTRMID TO MEM-KEY
+           EXEC CICS
+           READ
+           FILE('MEMFILE')
+           INTO(FS-MEMFILE)
+           RIDFLD(MEM-KEY)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+             IF MEM-VAR = 'NOTHING'
+               MOVE MEMORY-EMPTY-MSG TO MSGO
+             ELSE
+               MOVE MEM-VAR TO ANSWER
+               MOVE ANSWER TO MFILDO
+               MOVE MEM-VAR TO AUD-RESULT
+               MOVE MEMORY-RECALLED-MSG TO MSGO
+               MOVE EIBTRMID TO FS-KEY
+               EXEC CICS
+               READ
+               FILE('VFILE')
+               INTO(FS-VFILE)
+               RIDFLD(FS-KEY)
+               RESP(RESPCODE)
+               UPDATE
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL)
+                 MOVE MEM-VAR TO FS-VAR
+                 EXEC CICS
+                 REWRITE
+                 FILE('VFILE')
+                 FROM(FS-VFILE)
+                 RESP(RESPCODE)
+                 END-EXEC
+                 IF RESPCODE = DFHRESP(NORMAL)
+                   EXEC CICS SYNCPOINT END-EXEC
+                 ELSE
+                   MOVE FILE-ERROR-MSG TO MSGO
+                   MOVE 'FILEERR' TO AUD-STATUS
+                 END-IF
+               ELSE
+                 MOVE FILE-ERROR-MSG TO MSGO
+                 MOVE 'FILEERR' TO AUD-STATUS
+               END-IF
+             END-IF
+           WHEN DFHRESP(NOTFND)
+             MOVE MEMORY-EMPTY-MSG TO MSGO
+           WHEN OTHER
+             MOVE FILE-ERROR-MSG TO MSGO
+             MOVE 'FILEERR' TO AUD-STATUS
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       MEMORY-CLEAR-PARA.
+      * MC : resets the terminal's memory value back to 'NOTHING'
+      * audited the same way MEMORY-STORE-PARA is - see the note there
+           MOVE 'C' TO AUD-OPERATION
+           MOVE SPACES TO AUD-INPUT
+           MOVE 'NOTHING' TO AUD-RESULT
+           MOVE 'Y' TO AUD-OVERRIDE-SW
+           MOVE 'OK' TO AUD-STATUS
+           MOVE EIBTRMID TO MEM-KEY
+           EXEC CICS
+           READ
+           FILE('MEMFILE')
+           INTO(FS-MEMFILE)
+           RIDFLD(MEM-KEY)
+           RESP(RESPCODE)
+           UPDATE
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+             MOVE 'NOTHING' TO MEM-VAR
+             EXEC CICS
+             REWRITE
+             FILE('MEMFILE')
+             FROM(FS-MEMFILE)
+             RESP(RESPCODE)
+             END-EXEC
+             IF RESPCODE = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE MEMORY-CLEARED-MSG TO MSGO
+             ELSE
+               MOVE FILE-ERROR-MSG TO MSGO
+               MOVE 'FILEERR' TO AUD-STATUS
+             END-IF
+           WHEN DFHRESP(NOTFND)
+      * nothing was ever stored - already effectively clear
+             MOVE MEMORY-CLEARED-MSG TO MSGO
+           WHEN OTHER
+             MOVE FILE-ERROR-MSG TO MSGO
+             MOVE 'FILEERR' TO AUD-STATUS
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       SQUARE-ROOT-PARA.
+      * unary operation on the typed-in number, reusing the same
+      * input/validation/storage plumbing as the four basic operations
+           MOVE 'S' TO WHAT-OPERATION
+           PERFORM GET-THE-DATA
+           MOVE 'N' TO SUBPROG-STATUS
+           MOVE ANSWER TO INPUT-VAR
+           MOVE 0 TO OUTPUT-VAR
+           EXEC CICS
+           LINK PROGRAM('SUBPROG') COMMAREA(WS-COMMAREA)
+           END-EXEC
+           IF VALID-INPUT
+             COMPUTE TEMP-VAR = FUNCTION NUMVAL(INPUT-VAR)
+             IF TEMP-VAR < 0
+               MOVE NEGATIVE-SQRT-MSG TO MSGO
+               MOVE 'BADDATA' TO AUD-STATUS
+             ELSE
+               COMPUTE OUTPUT-VAR = FUNCTION SQRT(TEMP-VAR)
+               PERFORM RESULT-FORMATING
+               IF RESULT-OVERFLOW
+                 MOVE OVERFLOW-MSG TO MSGO
+                 MOVE 'OVERFLOW' TO AUD-STATUS
+               ELSE
+                 MOVE 'RESULT' TO MSGO
+                 MOVE 'OK' TO AUD-STATUS
+               END-IF
+               MOVE EIBTRMID TO FS-KEY
+               EXEC CICS
+               READ
+               FILE('VFILE')
+               INTO(FS-VFILE)
+               RIDFLD(FS-KEY)
+               RESP(RESPCODE)
+               UPDATE
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL)
+                 PERFORM WRITE-HISTORY-RECORD
+                 MOVE ANSWER TO FS-VAR
+                 EXEC CICS
+                 REWRITE
+                 FILE('VFILE')
+                 FROM(FS-VFILE)
+                 RESP(RESPCODE)
+                 END-EXEC
+                 IF RESPCODE = DFHRESP(NORMAL)
+                   EXEC CICS SYNCPOINT END-EXEC
+                 ELSE
+                   MOVE FILE-ERROR-MSG TO MSGO
+                   MOVE 'FILEERR' TO AUD-STATUS
+                 END-IF
+               ELSE
+                 MOVE FILE-ERROR-MSG TO MSGO
+                 MOVE 'FILEERR' TO AUD-STATUS
+               END-IF
+             END-IF
+           ELSE
+             EVALUATE TRUE
+             WHEN EMPTY-INPUT
+               MOVE EMPTY-INPUT-MSG TO MSGO
+             WHEN INPUT-TOO-LONG
+               MOVE TOO-LONG-MSG TO MSGO
+             WHEN INPUT-NOT-NUMERIC
+               MOVE NOT-NUMERIC-MSG TO MSGO
+             WHEN INPUT-OUT-OF-RANGE
+               MOVE OVERFLOW-MSG TO MSGO
+             WHEN OTHER
+               MOVE NOT-VALID-DATA-MSG TO MSGO
+             END-EVALUATE
+             MOVE 'BADDATA' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       WRITE-HISTORY-RECORD.
+      * appends the just-computed ANSWER onto this terminal's HISTFILE
+      * ring (10 slots, oldest overwritten first) and resets the PF12
+      * view so the next page-back starts from the newest result again.
+      * NOTE: this is always performed while the caller (CALCULATE-PARA
+      * / SQUARE-ROOT-PARA) is still holding its own VFILE record for
+      * update, before that record's REWRITE - so this paragraph must
+      * NOT syncpoint here, or it would commit and release the caller's
+      * still-open VFILE lock early, and the caller's own REWRITE would
+      * then fail with no update in progress. The caller's REWRITE +
+      * SYNCPOINT covers both this HISTFILE update and its own VFILE
+      * update as one unit of work.
+           MOVE EIBTRMID TO HIST-TERMID
+           MOVE FS-HIST-PTR TO HIST-SLOT
+           EXEC CICS
+           READ
+           FILE('HISTFILE')
+           INTO(FS-HISTFILE)
+           RIDFLD(HIST-KEY)
+           RESP(RESPCODE)
+           UPDATE
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+             MOVE ANSWER TO HIST-VAR
+             EXEC CICS
+             REWRITE
+             FILE('HISTFILE')
+             FROM(FS-HISTFILE)
+             RESP(RESPCODE)
+             END-EXEC
+             IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE FILE-ERROR-MSG TO MSGO
+               MOVE 'FILEERR' TO AUD-STATUS
+             END-IF
+           WHEN DFHRESP(NOTFND)
+             MOVE ANSWER TO HIST-VAR
+             EXEC CICS
+             WRITE
+             FILE('HISTFILE')
+             FROM(FS-HISTFILE)
+             RIDFLD(HIST-KEY)
+             RESP(RESPCODE)
+             END-EXEC
+             IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE FILE-ERROR-MSG TO MSGO
+               MOVE 'FILEERR' TO AUD-STATUS
+             END-IF
+           WHEN OTHER
+      * respcode of reading HISTFILE is not normal - same convention
+      * as every other file op in this program instead of swallowing it
+             MOVE FILE-ERROR-MSG TO MSGO
+             MOVE 'FILEERR' TO AUD-STATUS
+           END-EVALUATE
+           IF FS-HIST-PTR < 9
+             ADD 1 TO FS-HIST-PTR
+           ELSE
+             MOVE 0 TO FS-HIST-PTR
+           END-IF
+           MOVE 0 TO FS-HIST-VIEW
+           EXIT.
+
+       HISTORY-PARA.
+      * PF12 : pages back one slot further through this terminal's
+      * last 10 results each time it's pressed. FS-HIST-VIEW stops at
+      * 10 (the oldest of the 10 kept slots) instead of wrapping back
+      * to 0 - a wrap there would silently redisplay the oldest slot
+      * under a "HISTORY -0" message instead of genuinely returning to
+      * the live running total, which the two-digit depth field now
+      * tells apart from "ten slots back". Once the operator is at the
+      * oldest slot, further PF12 presses just re-show the empty msg.
+           MOVE EIBTRMID TO FS-KEY
+           EXEC CICS
+           READ
+           FILE('VFILE')
+           INTO(FS-VFILE)
+           RIDFLD(FS-KEY)
+           RESP(RESPCODE)
+           UPDATE
+           END-EXEC
+           IF RESPCODE = DFHRESP(NORMAL)
+             IF FS-HIST-VIEW < 10
+               ADD 1 TO FS-HIST-VIEW
+               COMPUTE HIST-SLOT-NUM =
+                   FUNCTION MOD(FS-HIST-PTR - FS-HIST-VIEW + 10, 10)
+               MOVE EIBTRMID TO HIST-TERMID
+               MOVE HIST-SLOT-NUM TO HIST-SLOT
+               EXEC CICS
+               READ
+               FILE('HISTFILE')
+               INTO(FS-HISTFILE)
+               RIDFLD(HIST-KEY)
+               RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL)
+                 MOVE HIST-VAR TO MFILDO
+                 MOVE FS-HIST-VIEW TO HISTORY-MSG-DEPTH
+                 MOVE HISTORY-MSG TO MSGO
+               ELSE
+      * nothing in that slot yet (terminal hasn't made 10 calculations
+      * since HISTFILE was seeded) - undo the step so the next PF12
+      * press retries the same depth rather than skipping ahead
+                 SUBTRACT 1 FROM FS-HIST-VIEW
+                 MOVE HISTORY-EMPTY-MSG TO MSGO
+               END-IF
+             ELSE
+               MOVE HISTORY-EMPTY-MSG TO MSGO
+             END-IF
+             EXEC CICS
+             REWRITE
+             FILE('VFILE')
+             FROM(FS-VFILE)
+             RESP(RESPCODE)
+             END-EXEC
+             IF RESPCODE = DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+             ELSE
+               MOVE FILE-ERROR-MSG TO MSGO
+             END-IF
+           ELSE
+             MOVE FILE-ERROR-MSG TO MSGO
+           END-IF
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
+
+       USER-INVALID-KEY-PARA.
+      * sending a message to user because of invalid key
+           MOVE INVALID-KEY-MSG TO MSGO
+           MOVE '?' TO WHAT-OPERATION
+           MOVE SPACES TO INPUT-VAR
+           MOVE SPACES TO ANSWER
+           MOVE 'BADKEY' TO AUD-STATUS
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SEND-THE-DATA-ONLY
+           EXIT.
        GET-THE-DATA.                                               
       * getting input from user from screen
 
@@ -380,44 +1088,150 @@
              PERFORM ERROR-PARA                                        
            END-EVALUATE                                                
            EXIT.                                                       
-       RESULT-FORMATING.                                               
-      * reformating COMP-2 variable to aplpanumeric pic x(10) variable 
-      * output-var to answer                                           
-      * answer to mfildo                                               
-           IF OUTPUT-VAR = 0 THEN                                      
-             MOVE 0 TO ANSWER                                          
-             MOVE ANSWER TO MFILDO                                     
-           ELSE                                                        
-           MOVE OUTPUT-VAR TO Z-VAR                                    
-           MOVE Z-VAR TO OUTPUT-FORMAT                                 
-           IF OUTPUT-FORMAT(1:1) = '-'                                 
-           THEN                                                        
-            MOVE 'Y' TO IF-MINUS                                       
-            MOVE SPACE TO OUTPUT-FORMAT(1:1)                           
-           END-IF                                                      
-           MOVE 1 TO COUNT1                                            
-           PERFORM UNTIL ITS-DONE                                      
-             IF OUTPUT-FORMAT(COUNT1:1) = SPACE THEN                   
-              ADD 1 TO COUNT1                                          
-             ELSE                                                      
-              MOVE 'Y' TO IF-ITS-DONE                                  
-              COMPUTE COUNT2 = 20 - COUNT1                             
-              MOVE OUTPUT-FORMAT(COUNT1:COUNT2) TO OUTPUT-FORMAT(2:9)  
-      * REMOVING TRAILING ZEROS                                        
-              MOVE FUNCTION REVERSE(OUTPUT-FORMAT) TO OUTPUT-FORMAT    
-              INSPECT OUTPUT-FORMAT REPLACING LEADING ZEROS BY SPACES  
-              MOVE FUNCTION REVERSE(OUTPUT-FORMAT) TO OUTPUT-FORMAT  
-             END-IF                                                  
-           END-PERFORM                                               
-           IF MINUS THEN                                             
-           MOVE '-' TO OUTPUT-FORMAT(1:1)                            
-           ELSE                                                      
-           CONTINUE                                                  
-           END-IF                                                    
-           MOVE OUTPUT-FORMAT TO ANSWER                              
-           MOVE ANSWER TO MFILDO                                     
-           END-IF                                                    
-           EXIT.                                                     
+       RESULT-FORMATING.
+      * reformating COMP-2 variable to aplpanumeric pic x(10) variable
+      * output-var to answer
+      * answer to mfildo
+           MOVE 'N' TO OVERFLOW-SW
+           PERFORM ROUND-OUTPUT-VAR
+           IF OUTPUT-VAR = 0 THEN
+             MOVE 0 TO ANSWER
+             MOVE ANSWER TO MFILDO
+           ELSE
+      * Z-VAR's integer part is only Z(9) wide - a value needing more
+      * than 9 integer digits would otherwise be silently moved in
+      * with its high-order digits dropped, so that has to be caught
+      * here, before the MOVE, rather than by anything that looks at
+      * Z-VAR/OUTPUT-FORMAT afterwards
+           IF FUNCTION ABS(OUTPUT-VAR) > 999999999 THEN
+             MOVE 'Y' TO OVERFLOW-SW
+           ELSE
+           MOVE OUTPUT-VAR TO Z-VAR
+           MOVE Z-VAR TO OUTPUT-FORMAT
+           IF OUTPUT-FORMAT(1:1) = '-'
+           THEN
+            MOVE 'Y' TO IF-MINUS
+            MOVE SPACE TO OUTPUT-FORMAT(1:1)
+           END-IF
+           MOVE 1 TO COUNT1
+           PERFORM UNTIL ITS-DONE
+             IF OUTPUT-FORMAT(COUNT1:1) = SPACE THEN
+              ADD 1 TO COUNT1
+             ELSE
+              MOVE 'Y' TO IF-ITS-DONE
+             END-IF
+           END-PERFORM
+      * significant integer digits - the decimal point always lands
+      * on position 11 of the edited field regardless of the value,
+      * so this is exact, unlike measuring the raw remaining field
+      * width (which always includes Z-VAR's fixed 9-digit fraction,
+      * most of which is either padding zeros or COMP-2 round-trip
+      * noise, not real significant digits)
+           COMPUTE WS-INT-DIGITS = 11 - COUNT1
+           IF WS-INT-DIGITS > 0
+             MOVE OUTPUT-FORMAT(COUNT1:WS-INT-DIGITS) TO INT-DIGITS-WORK
+           END-IF
+      * the rounded fraction digits, worked out with integer
+      * arithmetic instead of read back out of Z-VAR's noisy 9-digit
+      * fraction (see the note by WS-ROUNDED-WHOLE)
+           COMPUTE WS-ROUNDED-WHOLE ROUNDED =
+               FUNCTION ABS(OUTPUT-VAR) * WS-SCALE-FACTOR
+           ON SIZE ERROR
+           MOVE 0 TO WS-ROUNDED-WHOLE
+           NOT ON SIZE ERROR
+           CONTINUE
+           END-COMPUTE
+           COMPUTE WS-INT-PART-NUM =
+               FUNCTION INTEGER-PART(WS-ROUNDED-WHOLE / WS-SCALE-FACTOR)
+      * WS-INT-PART-NUM's scaling is split into its own COMPUTE, and
+      * the final subtraction uses ROUNDED, to sidestep a GnuCOBOL
+      * -std=ibm quirk where combining a multiply and a subtract of
+      * large COMP-2 values in one unrounded COMPUTE can silently
+      * come back a whole unit short
+           COMPUTE WS-INT-PART-SCALED =
+               WS-INT-PART-NUM * WS-SCALE-FACTOR
+           COMPUTE WS-FRAC-NUM ROUNDED =
+               WS-ROUNDED-WHOLE - WS-INT-PART-SCALED
+      * WS-DISPLAY-DECIMALS = 0 is a supported maintainer configuration
+      * (no fraction digits shown at all) - WS-FRAC-NUM is only PIC
+      * 9(9), so a zero-length reference modification starting at
+      * position 10 would run off the end of the field; skip the whole
+      * fraction-digit extraction and show no fraction in that case
+           IF WS-DISPLAY-DECIMALS > 0
+           MOVE
+               WS-FRAC-NUM(10 - WS-DISPLAY-DECIMALS:WS-DISPLAY-DECIMALS)
+               TO FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS)
+      * REMOVING TRAILING ZEROS (from that rounded fraction only)
+           MOVE FUNCTION
+               REVERSE(FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS))
+               TO FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS)
+           INSPECT FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS)
+               REPLACING LEADING ZEROS BY SPACES
+           MOVE FUNCTION
+               REVERSE(FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS))
+               TO FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS)
+           COMPUTE WS-FRAC-DIGITS = FUNCTION STORED-CHAR-LENGTH
+               (FUNCTION TRIM(FRAC-DIGITS-WORK(1:WS-DISPLAY-DECIMALS)))
+           ELSE
+             MOVE 0 TO WS-FRAC-DIGITS
+           END-IF
+      * clearing the rest of the field, not just the old 9-byte
+      * integer-portion window - the old decimal point and fraction
+      * digits from Z-VAR sit past position 10 and would otherwise
+      * leak through into ANSWER unless they are cleared too
+           MOVE SPACES TO OUTPUT-FORMAT(2:19)
+           IF WS-INT-DIGITS > 0
+             MOVE INT-DIGITS-WORK(1:WS-INT-DIGITS)
+                 TO OUTPUT-FORMAT(2:WS-INT-DIGITS)
+           END-IF
+           IF WS-FRAC-DIGITS > 0
+             MOVE '.' TO OUTPUT-FORMAT(2 + WS-INT-DIGITS:1)
+             MOVE FRAC-DIGITS-WORK(1:WS-FRAC-DIGITS)
+                 TO OUTPUT-FORMAT(3 + WS-INT-DIGITS:WS-FRAC-DIGITS)
+           END-IF
+           IF NOT RESULT-OVERFLOW THEN
+             IF IS-MINUS THEN
+             MOVE '-' TO OUTPUT-FORMAT(1:1)
+             ELSE
+             CONTINUE
+             END-IF
+             COMPUTE COUNT2 = FUNCTION STORED-CHAR-LENGTH
+                 (FUNCTION TRIM(OUTPUT-FORMAT))
+             IF COUNT2 > 10 THEN
+      * sign plus digits still too wide for the 10-char display field
+               MOVE 'Y' TO OVERFLOW-SW
+             END-IF
+           END-IF
+           END-IF
+           IF RESULT-OVERFLOW THEN
+      * visible overflow indicator instead of a quietly wrong number
+             MOVE ALL '9' TO ANSWER
+           ELSE
+      * TRIM drops the unused leading sign blank on positive values -
+      * without it a 10-character positive result (e.g. 1234567.89)
+      * loses its last digit to the untrimmed blank when OUTPUT-FORMAT
+      * is cut down to ANSWER's 10 bytes, even though the COUNT2 check
+      * just above already confirmed the trimmed content fits
+             MOVE FUNCTION TRIM(OUTPUT-FORMAT) TO ANSWER
+           END-IF
+           MOVE ANSWER TO MFILDO
+           END-IF
+           EXIT.
+
+       ROUND-OUTPUT-VAR.
+      * rounds OUTPUT-VAR to WS-DISPLAY-DECIMALS decimal places before
+      * it is edited for display, instead of always showing/storing
+      * every decimal digit a COMP-2 division or multiplication gives
+           COMPUTE WS-SCALE-FACTOR = 10 ** WS-DISPLAY-DECIMALS
+           COMPUTE WS-SCALED-VALUE ROUNDED =
+               OUTPUT-VAR * WS-SCALE-FACTOR
+           ON SIZE ERROR
+           MOVE 0 TO WS-SCALED-VALUE
+           NOT ON SIZE ERROR
+           CONTINUE
+           END-COMPUTE
+           COMPUTE OUTPUT-VAR = WS-SCALED-VALUE / WS-SCALE-FACTOR
+           EXIT.
                         
                                              
                                              
