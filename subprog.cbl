@@ -1,34 +1,92 @@
-       IDENTIFICATION DIVISION.                                     
-       PROGRAM-ID. SUBPROG.   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPROG.
       * program is subrutine of mapkalkp
       * checking if the given input is correct number
-      * subprog-status is equal to 'N' when input is correct
-      * else subprog-status is equal to '9'
-       DATA DIVISION.                                               
-       WORKING-STORAGE SECTION.                                     
-       01 TEMP-VAR PIC X(10).                                       
-       LINKAGE SECTION.                                             
-       01 DFHCOMMAREA.                                              
-           05 INPUT-VAR PIC X(10).                                  
-           05 OUTPUT-VAR USAGE IS COMP-2.                           
-           05 SUBPROG-STATUS PIC X.                                 
-       PROCEDURE DIVISION USING DFHCOMMAREA.                        
-       MAIN.                                                        
-           IF FUNCTION TEST-NUMVAL(INPUT-VAR) = 0 
-           THEN  
-
-           COMPUTE OUTPUT-VAR = FUNCTION NUMVAL(INPUT-VAR)          
-           ON SIZE ERROR                                            
-               MOVE '9' TO SUBPROG-STATUS                         
-           NOT ON SIZE ERROR             
-               MOVE 'N' TO SUBPROG-STATUS                     
-           END-COMPUTE                                  
-           
-           ELSE 
-           
-           MOVE '9' TO SUBPROG-STATUS
-           
+      * subprog-status comes back as 'N' when input is correct, or a
+      * reason code when it is not:
+      *   '1' input was blank/empty
+      *   '2' input has too many significant digits
+      *   '3' input is not a number at all
+      *   '4' input is numeric but out of COMPUTE range
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TEMP-VAR PIC X(10).
+      * used to measure significant digits in the input, ignoring the
+      * sign, decimal point AND leading zeros, against the 9-digit
+      * integer capacity RESULT-FORMATING in mapkalkp works with
+      * further downstream - "0000000001" is one significant digit,
+      * not ten
+       01 WS-DIGITS-ONLY PIC X(10) VALUE SPACES.
+       01 WS-DIGITS-LEN PIC 99 VALUE 0.
+       01 WS-LEADING-ZEROS PIC 99 VALUE 0.
+       01 WS-DIGIT-COUNT PIC 99 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
+       01 WS-CH PIC X VALUE SPACE.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 INPUT-VAR PIC X(10).
+           05 OUTPUT-VAR USAGE IS COMP-2.
+           05 SUBPROG-STATUS PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF FUNCTION TRIM(INPUT-VAR) = SPACES
+           THEN
+               MOVE '1' TO SUBPROG-STATUS
+
+           ELSE
+
+           MOVE FUNCTION TRIM(INPUT-VAR) TO TEMP-VAR
+      * pull out just the digit characters (drop sign and decimal
+      * point), then strip their leading zeros - what is left is the
+      * true significant-digit count
+           MOVE SPACES TO WS-DIGITS-ONLY
+           MOVE 0 TO WS-DIGITS-LEN
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > FUNCTION STORED-CHAR-LENGTH
+                   (FUNCTION TRIM(INPUT-VAR))
+             MOVE TEMP-VAR(WS-IDX:1) TO WS-CH
+             IF WS-CH >= '0' AND WS-CH <= '9'
+               ADD 1 TO WS-DIGITS-LEN
+               MOVE WS-CH TO WS-DIGITS-ONLY(WS-DIGITS-LEN:1)
+             END-IF
+           END-PERFORM
+           MOVE 0 TO WS-LEADING-ZEROS
+      * WS-DIGITS-LEN is 0 for a non-numeric field with no digit
+      * characters at all (e.g. "AAAAAAAAAA") - skip the reference
+      * modification below in that case, TEST-NUMVAL rejects it anyway
+           IF WS-DIGITS-LEN > 0
+             INSPECT WS-DIGITS-ONLY(1:WS-DIGITS-LEN)
+                 TALLYING WS-LEADING-ZEROS FOR LEADING '0'
+           END-IF
+           COMPUTE WS-DIGIT-COUNT = WS-DIGITS-LEN - WS-LEADING-ZEROS
+      * an all-zero value (e.g. "0" or "0000000000") is one
+      * significant digit, not zero
+           IF WS-DIGIT-COUNT = 0
+             MOVE 1 TO WS-DIGIT-COUNT
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(INPUT-VAR) NOT = 0
+           THEN
+      * not a number at all takes priority over the digit-count check
+      * below - a field full of letters is "not a number", not "too
+      * long", even though it also happens to be 10 characters wide
+               MOVE '3' TO SUBPROG-STATUS
+
+           ELSE IF WS-DIGIT-COUNT > 9
+           THEN
+               MOVE '2' TO SUBPROG-STATUS
+
+           ELSE
+
+           COMPUTE OUTPUT-VAR = FUNCTION NUMVAL(INPUT-VAR)
+           ON SIZE ERROR
+               MOVE '4' TO SUBPROG-STATUS
+           NOT ON SIZE ERROR
+               MOVE 'N' TO SUBPROG-STATUS
+           END-COMPUTE
+
+           END-IF
            END-IF
 
-           EXEC CICS RETURN END-EXEC                    
-           GOBACK.                                      
+           EXEC CICS RETURN END-EXEC
+           GOBACK.
